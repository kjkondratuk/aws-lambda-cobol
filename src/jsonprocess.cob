@@ -0,0 +1,287 @@
+       >>SOURCE FORMAT IS FIXED
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JSON-PROCESS.
+
+      **************************************************************************
+      * SHARED REQUEST-HANDLING LOGIC FOR THE JSON LAMBDA PROGRAMS.
+      * GIVEN A RAW JSON REQUEST BLOB, PARSES IT, VALIDATES n1/n2/op,
+      * COMPUTES THE RESULT, AND HANDS BACK THE EXTRACTED WS-REQUEST
+      * FIELDS AND A POPULATED WS-RESPONSE. THE CALLER LOGS THE OUTCOME
+      * (VIA JSON-AUDIT-LOG) ONCE ITS OWN PROCESSING HAS SETTLED ON A
+      * FINAL STATUS. CALLED BY JSON-PARSE (ONE BLOB PER LAMBDA
+      * INVOCATION) AND JSON-BATCH (MANY BLOBS PER RUN) SO BOTH ENTRY
+      * POINTS SHARE EXACTLY ONE COPY OF THIS LOGIC.
+      **************************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       I-O-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      **************************************************************************
+      * STRUCTURES FOR WORKING WITH THE JSON PARSER
+      **************************************************************************
+       01  WS-JSON-ROOT                         USAGE POINTER.
+       01  WS-JSON-OBJECT                       USAGE POINTER.
+       01  WS-JSON-FIELD                        USAGE POINTER.
+
+       01  WS-JSON                              BASED.
+           05  WS-JSON-NEXT                     USAGE POINTER.
+           05  WS-JSON-PREV                     USAGE POINTER.
+           05  WS-JSON-CHILD                    USAGE POINTER.
+           05  WS-JSON-TYPE                     USAGE BINARY-LONG SYNC.
+               88 WS-JSON-IS-STRING             VALUE 16.
+               88 WS-JSON-IS-NUMBER             VALUE 8.
+           05  WS-VALUESTRING                   USAGE POINTER SYNC.
+           05  WS-VALUEINT                      USAGE BINARY-LONG SYNC.
+           05  WS-VALUEDOUBLE                   USAGE FLOAT-LONG SYNC.
+           05  WS-JSON-NAME                     USAGE POINTER SYNC.
+
+       01  WS-TOTAL                             PIC S9(8)V9(4)
+                                                 USAGE DISPLAY.
+
+      **************************************************************************
+      * OVERLAY OF THE cJSON STRING POINTER, USED TO PULL SHORT
+      * C-STRING VALUES (E.G. THE "op" FIELD) INTO WORKING-STORAGE ONE
+      * BYTE AT A TIME SO THE COPY STOPS AT THE STRING'S NUL TERMINATOR
+      * INSTEAD OF READING PAST THE END OF ITS ALLOCATION.
+      **************************************************************************
+       01  WS-CSTRING-8                         PIC X(8) BASED.
+       01  WS-OP-IDX                            PIC 9(2) USAGE COMP.
+
+      **************************************************************************
+      * SET ONLY WHEN THE "op" COPY LOOP ACTUALLY FINDS THE STRING'S
+      * NUL TERMINATOR WITHIN WS-OP'S WIDTH. IF THE LOOP RUNS TO
+      * COMPLETION WITHOUT FINDING ONE, THE VALUE IS AT LEAST AS LONG
+      * AS WS-OP AND MUST NOT BE ACCEPTED AS A TRUNCATED PREFIX.
+      **************************************************************************
+       01  WS-OP-NUL-SW                         PIC X VALUE 'N'.
+           88 WS-OP-NUL-FOUND                        VALUE 'Y'.
+           88 WS-OP-NUL-NOT-FOUND                     VALUE 'N'.
+
+       LOCAL-STORAGE SECTION.
+       LINKAGE SECTION.
+      **************************************************************************
+      * THE RAW JSON REQUEST BLOB TO PARSE, SUPPLIED BY THE CALLER.
+      **************************************************************************
+       01  WS-JSON-BLOB.
+           05  WS-JSON-BLOB-DATA                PIC X(32768).
+
+      **************************************************************************
+      * THE STRUCTURE FOR THE REQUEST FIELDS THIS PROGRAM EXTRACTS FROM
+      * THE JSON BLOB, HANDED BACK TO THE CALLER SO IT CAN BE LOGGED
+      * ONCE THE CALLER KNOWS THE REQUEST'S FINAL OUTCOME.
+      **************************************************************************
+       COPY "jsonreq.cpy".
+
+      **************************************************************************
+      * THE STRUCTURE FOR THE RESPONSE HANDED BACK TO THE CALLER
+      **************************************************************************
+       COPY "jsonrsp.cpy".
+
+       REPORT SECTION.
+       SCREEN SECTION.
+
+       PROCEDURE DIVISION USING WS-JSON-BLOB WS-REQUEST WS-RESPONSE.
+      **************************************************************************
+      * 1000-MAIN
+      **************************************************************************
+      * PARSES WS-JSON-BLOB-DATA, VALIDATES ITS FIELDS, COMPUTES THE
+      * REQUESTED OPERATION, AND LOGS THE OUTCOME.
+      **************************************************************************
+       1000-MAIN.
+           MOVE 0 TO WS-N1.
+           MOVE 0 TO WS-N2.
+           MOVE 0 TO WS-TOTAL.
+           MOVE 'add' TO WS-OP.
+
+           CALL STATIC "cJSON_Parse" USING WS-JSON-BLOB
+               RETURNING WS-JSON-ROOT.
+
+      *    THERE WAS AN ERROR PARSING THE JSON PROVIDED, SO RETURN A
+      *    HTTP 400 TO THE REQUESTOR.
+           IF WS-JSON-ROOT EQUAL NULL THEN
+               SET STATUS-BAD-REQUEST TO TRUE
+               MOVE "Could not parse request body as JSON!"
+                   TO WS-ERROR-MESSAGE
+           ELSE
+      *        Parse the first numeric value out of the request
+               CALL STATIC "cJSON_GetObjectItem" USING
+                   BY VALUE WS-JSON-ROOT
+                   BY REFERENCE "n1"
+                   RETURNING WS-JSON-FIELD
+               END-CALL
+               IF WS-JSON-FIELD NOT EQUAL NULL THEN
+                   SET ADDRESS OF WS-JSON TO WS-JSON-FIELD
+                   IF NOT WS-JSON-IS-NUMBER
+                       SET STATUS-BAD-REQUEST TO TRUE
+                       MOVE "Field [n1] must be a number!"
+                           TO WS-ERROR-MESSAGE
+                       DISPLAY "Field [n1] must be a number!"
+                           UPON STDERR
+                   ELSE
+                       DISPLAY "n1: " WS-VALUEDOUBLE UPON STDERR
+                       IF WS-VALUEDOUBLE < 0
+                               OR WS-VALUEDOUBLE > 9999.9999
+                           SET STATUS-BAD-REQUEST TO TRUE
+                           MOVE "Field [n1] must be between 0 and 9999!"
+                               TO WS-ERROR-MESSAGE
+                           DISPLAY FUNCTION TRIM(WS-ERROR-MESSAGE)
+                               UPON STDERR
+                       ELSE
+                           MOVE WS-VALUEDOUBLE TO WS-N1
+                       END-IF
+                   END-IF
+               ELSE
+                   SET STATUS-BAD-REQUEST TO TRUE
+                   MOVE "Could not locate field [n1] on request!"
+                       TO WS-ERROR-MESSAGE
+                   DISPLAY "Could not locate field [n1] on request!"
+                       UPON STDERR
+               END-IF
+
+               CALL STATIC "cJSON_GetObjectItem" USING
+                   BY VALUE WS-JSON-ROOT
+                   BY REFERENCE "n2"
+                   RETURNING WS-JSON-FIELD
+               END-CALL
+               IF WS-JSON-FIELD NOT EQUAL NULL THEN
+                   SET ADDRESS OF WS-JSON TO WS-JSON-FIELD
+                   IF NOT WS-JSON-IS-NUMBER
+                       SET STATUS-BAD-REQUEST TO TRUE
+                       MOVE "Field [n2] must be a number!"
+                           TO WS-ERROR-MESSAGE
+                       DISPLAY "Field [n2] must be a number!"
+                           UPON STDERR
+                   ELSE
+                       DISPLAY "n2: " WS-VALUEDOUBLE UPON STDERR
+                       IF WS-VALUEDOUBLE < 0
+                               OR WS-VALUEDOUBLE > 9999.9999
+                           SET STATUS-BAD-REQUEST TO TRUE
+                           MOVE "Field [n2] must be between 0 and 9999!"
+                               TO WS-ERROR-MESSAGE
+                           DISPLAY FUNCTION TRIM(WS-ERROR-MESSAGE)
+                               UPON STDERR
+                       ELSE
+                           MOVE WS-VALUEDOUBLE TO WS-N2
+                       END-IF
+                   END-IF
+               ELSE
+                   SET STATUS-BAD-REQUEST TO TRUE
+                   MOVE "Could not locate field [n2] on request!"
+                       TO WS-ERROR-MESSAGE
+                   DISPLAY "Could not locate field [n2] on request!"
+                       UPON STDERR
+               END-IF
+
+      *        THE "op" FIELD IS OPTIONAL - CALLERS THAT DON'T SEND ONE
+      *        GET THE ORIGINAL ADD-TWO-NUMBERS BEHAVIOR.
+               CALL STATIC "cJSON_GetObjectItem" USING
+                   BY VALUE WS-JSON-ROOT
+                   BY REFERENCE "op"
+                   RETURNING WS-JSON-FIELD
+               END-CALL
+               IF WS-JSON-FIELD NOT EQUAL NULL THEN
+                   SET ADDRESS OF WS-JSON TO WS-JSON-FIELD
+                   IF NOT WS-JSON-IS-STRING
+                       SET STATUS-BAD-REQUEST TO TRUE
+                       MOVE "Field [op] must be a string!"
+                           TO WS-ERROR-MESSAGE
+                       DISPLAY "Field [op] must be a string!"
+                           UPON STDERR
+                   ELSE
+                       MOVE SPACES TO WS-OP
+                       SET WS-OP-NUL-NOT-FOUND TO TRUE
+                       SET ADDRESS OF WS-CSTRING-8 TO WS-VALUESTRING
+                       PERFORM VARYING WS-OP-IDX FROM 1 BY 1
+                               UNTIL WS-OP-IDX > LENGTH OF WS-OP
+                           IF WS-CSTRING-8(WS-OP-IDX:1) EQUAL X"00"
+                               SET WS-OP-NUL-FOUND TO TRUE
+                               EXIT PERFORM
+                           END-IF
+                           MOVE WS-CSTRING-8(WS-OP-IDX:1)
+                               TO WS-OP(WS-OP-IDX:1)
+                       END-PERFORM
+                       IF WS-OP-NUL-NOT-FOUND
+                           SET STATUS-BAD-REQUEST TO TRUE
+                           MOVE "Field [op] is too long!"
+                               TO WS-ERROR-MESSAGE
+                           DISPLAY "Field [op] is too long!"
+                               UPON STDERR
+                       ELSE
+                           DISPLAY "op: " FUNCTION TRIM(WS-OP)
+                               UPON STDERR
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF STATUS-OK
+               PERFORM 1500-COMPUTE-RESULT
+                  THRU 1500-COMPUTE-RESULT-EXIT
+           END-IF.
+
+           MOVE WS-TOTAL TO WS-RESULT.
+
+      *    RELEASE THE PARSED JSON TREE - JSON-BATCH CALLS THIS
+      *    PROGRAM ONCE PER REPLAYED PAYLOAD, SO A LEAKED TREE WOULD
+      *    GROW WITHOUT BOUND OVER A LONG REPLAY RUN.
+           IF WS-JSON-ROOT NOT EQUAL NULL
+               CALL STATIC "cJSON_Delete" USING WS-JSON-ROOT
+           END-IF.
+
+       1000-MAIN-EXIT. GOBACK.
+
+      **************************************************************************
+      * 1500-COMPUTE-RESULT
+      **************************************************************************
+      * DISPATCHES TO THE ARITHMETIC REQUESTED VIA THE "op" FIELD. THE
+      * WHOLE TRIMMED/UPPER-CASED VALUE MUST MATCH ONE OF THE FOUR
+      * RECOGNIZED VERBS EXACTLY, SO AN UNRECOGNIZED OP THAT HAPPENS TO
+      * START WITH THE SAME LETTER (e.g. "sqrt") FALLS INTO WHEN OTHER
+      * INSTEAD OF SILENTLY RUNNING THE WRONG ARITHMETIC.
+      **************************************************************************
+       1500-COMPUTE-RESULT.
+           EVALUATE FUNCTION TRIM(FUNCTION UPPER-CASE(WS-OP))
+               WHEN "ADD"
+                   ADD WS-N1 TO WS-N2 GIVING WS-TOTAL
+               WHEN "SUBTRACT"
+                   SUBTRACT WS-N2 FROM WS-N1 GIVING WS-TOTAL
+               WHEN "MULTIPLY"
+                   MULTIPLY WS-N1 BY WS-N2 GIVING WS-TOTAL ROUNDED
+               WHEN "DIVIDE"
+                   IF WS-N2 EQUAL ZERO
+                       SET STATUS-BAD-REQUEST TO TRUE
+                       MOVE "Division by zero requested!"
+                           TO WS-ERROR-MESSAGE
+                       DISPLAY "Division by zero requested!"
+                           UPON STDERR
+                   ELSE
+                       DIVIDE WS-N1 BY WS-N2 GIVING WS-TOTAL ROUNDED
+                           ON SIZE ERROR
+                               SET STATUS-BAD-REQUEST TO TRUE
+                               MOVE "Division result out of range!"
+                                   TO WS-ERROR-MESSAGE
+                               DISPLAY "Division result out of range!"
+                                   UPON STDERR
+                       END-DIVIDE
+                   END-IF
+               WHEN OTHER
+                   SET STATUS-BAD-REQUEST TO TRUE
+                   MOVE FUNCTION CONCATENATE(
+                       "Unrecognized op [" FUNCTION TRIM(WS-OP)
+                       "] on request!") TO WS-ERROR-MESSAGE
+                   DISPLAY "Unrecognized op [" FUNCTION TRIM(WS-OP)
+                       "] on request!" UPON STDERR
+           END-EVALUATE.
+
+       1500-COMPUTE-RESULT-EXIT. EXIT.
+
+       END PROGRAM JSON-PROCESS.
