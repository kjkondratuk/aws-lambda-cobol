@@ -0,0 +1,19 @@
+      **************************************************************************
+      * AUDITREC - SHARED RECORD LAYOUT FOR THE COMMA-DELIMITED AUDIT
+      * LOG. COPIED WITH REPLACING PREFIX-xxx BY yyy-xxx SO THE SAME
+      * SHAPE CAN BACK THE LIVE AUDIT-LOG FILE AS WELL AS THE SORT
+      * WORK FILE AND SORTED OUTPUT FILE JSON-RECON USES TO PRODUCE ITS
+      * CONTROL-BREAK REPORT.
+      **************************************************************************
+       01  PREFIX-RECORD.
+           05  PREFIX-TIMESTAMP                 PIC X(21).
+           05  FILLER                           PIC X VALUE ','.
+           05  PREFIX-OP                        PIC X(8).
+           05  FILLER                           PIC X VALUE ','.
+           05  PREFIX-N1                        PIC ZZZ9.9999.
+           05  FILLER                           PIC X VALUE ','.
+           05  PREFIX-N2                        PIC ZZZ9.9999.
+           05  FILLER                           PIC X VALUE ','.
+           05  PREFIX-TOTAL                     PIC -(7)9.9999.
+           05  FILLER                           PIC X VALUE ','.
+           05  PREFIX-STATUS-CODE               PIC 999.
