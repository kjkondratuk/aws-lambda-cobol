@@ -0,0 +1,14 @@
+      **************************************************************************
+      * JSONRSP - SHARED LAYOUT FOR THE RESPONSE PASSED BETWEEN
+      * JSON-PROCESS AND ITS CALLERS (JSON-PARSE, JSON-BATCH, ...) AND
+      * RETURNED FROM THE LAMBDA. NO VALUE CLAUSES HERE - THIS COPYBOOK
+      * IS USED IN BOTH WORKING-STORAGE AND LINKAGE SECTIONS, SO EACH
+      * PROGRAM INITIALIZES ITS OWN COPY BEFORE USE.
+      **************************************************************************
+       01  WS-RESPONSE.
+           05  WS-STATUS-CODE                   PIC 9(3).
+               88 STATUS-OK                     VALUE 200.
+               88 STATUS-BAD-REQUEST            VALUE 400.
+               88 STATUS-SERVER-ERROR           VALUE 500.
+           05  WS-RESULT                        PIC S9(8)V9(4).
+           05  WS-ERROR-MESSAGE                 PIC X(80).
