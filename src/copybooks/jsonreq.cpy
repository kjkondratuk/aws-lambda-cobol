@@ -0,0 +1,13 @@
+      **************************************************************************
+      * JSONREQ - SHARED LAYOUT FOR THE REQUEST FIELDS PULLED OUT OF
+      * THE JSON BLOB BY JSON-PROCESS. COPIED INTO EVERY PROGRAM THAT
+      * NEEDS TO SEE n1/n2/op SO THE SHAPE STAYS IDENTICAL EVERYWHERE.
+      * WS-N1/WS-N2 CARRY FOUR DECIMAL PLACES SO METERED, FRACTIONAL
+      * QUANTITIES SURVIVE INTACT INSTEAD OF BEING TRUNCATED TO WHOLE
+      * UNITS - THE 0-9999 RANGE VALIDATION STILL APPLIES TO THE WHOLE
+      * PART.
+      **************************************************************************
+       01  WS-REQUEST.
+           05  WS-N1                            PIC 9(4)V9(4).
+           05  WS-N2                            PIC 9(4)V9(4).
+           05  WS-OP                            PIC X(8).
