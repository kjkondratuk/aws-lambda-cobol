@@ -0,0 +1,279 @@
+       >>SOURCE FORMAT IS FIXED
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JSON-RECON.
+
+      **************************************************************************
+      * END-OF-DAY RECONCILIATION AGAINST AUDIT-LOG. RE-DERIVES EACH
+      * LOGGED n1/n2/op TRIPLE AND FLAGS ANY RECORD WHERE THE
+      * RECOMPUTED TOTAL DOESN'T MATCH WHAT JSON-PROCESS LOGGED, SO WE
+      * HAVE AN INDEPENDENT CHECK THAT ITS ARITHMETIC AND STATUS-SETTING
+      * LOGIC HAVEN'T DRIFTED AFTER A DEPLOY. LAID OUT AS A CONTROL-
+      * BREAK REPORT GROUPED BY WS-STATUS-CODE, WITH GRAND TOTALS.
+      **************************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO "JSON-RECON-SORTWK".
+           SELECT SORTED-LOG ASSIGN TO "AUDIT-LOG-SORTED"
+               ORGANIZATION LINE SEQUENTIAL.
+       I-O-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+      **************************************************************************
+      * THE LIVE AUDIT LOG, READ ONLY THROUGH THE SORT BELOW SO THE
+      * REPORT CAN WALK IT IN STATUS-CODE ORDER.
+      **************************************************************************
+       FD  AUDIT-LOG.
+       COPY "auditrec.cpy"
+           REPLACING PREFIX-RECORD      BY AUDIT-LOG-RECORD
+                     PREFIX-TIMESTAMP   BY AUDIT-LOG-TIMESTAMP
+                     PREFIX-OP          BY AUDIT-LOG-OP
+                     PREFIX-N1          BY AUDIT-LOG-N1
+                     PREFIX-N2          BY AUDIT-LOG-N2
+                     PREFIX-TOTAL       BY AUDIT-LOG-TOTAL
+                     PREFIX-STATUS-CODE BY AUDIT-LOG-STATUS-CODE.
+
+       SD  SORT-WORK-FILE.
+       COPY "auditrec.cpy"
+           REPLACING PREFIX-RECORD      BY SORT-WORK-RECORD
+                     PREFIX-TIMESTAMP   BY SORT-WORK-TIMESTAMP
+                     PREFIX-OP          BY SORT-WORK-OP
+                     PREFIX-N1          BY SORT-WORK-N1
+                     PREFIX-N2          BY SORT-WORK-N2
+                     PREFIX-TOTAL       BY SORT-WORK-TOTAL
+                     PREFIX-STATUS-CODE BY SORT-WORK-STATUS-CODE.
+
+      **************************************************************************
+      * THE AUDIT LOG RESORTED INTO WS-STATUS-CODE / TIMESTAMP ORDER SO
+      * THE CONTROL BREAK BELOW CAN GROUP ON A CHANGE OF STATUS CODE.
+      **************************************************************************
+       FD  SORTED-LOG.
+       COPY "auditrec.cpy"
+           REPLACING PREFIX-RECORD      BY SORTED-RECORD
+                     PREFIX-TIMESTAMP   BY SORTED-TIMESTAMP
+                     PREFIX-OP          BY SORTED-OP
+                     PREFIX-N1          BY SORTED-N1
+                     PREFIX-N2          BY SORTED-N2
+                     PREFIX-TOTAL       BY SORTED-TOTAL
+                     PREFIX-STATUS-CODE BY SORTED-STATUS-CODE.
+
+       WORKING-STORAGE SECTION.
+      **************************************************************************
+      * STRUCTURES FOR WORKING WITH FILES (INPUT)
+      **************************************************************************
+       01  WS-FILE-STATUS                       PIC X VALUE SPACE.
+           88 END-OF-FILE                             VALUE HIGH-VALUE.
+           88 NOT-EOF                                 VALUE LOW-VALUE.
+
+       01  WS-FIRST-RECORD-SW                   PIC X VALUE 'Y'.
+           88 FIRST-RECORD                            VALUE 'Y'.
+           88 NOT-FIRST-RECORD                        VALUE 'N'.
+
+      **************************************************************************
+      * THE CURRENT CONTROL-BREAK GROUP AND ITS RUNNING COUNTS
+      **************************************************************************
+       01  WS-PREV-STATUS-CODE                  PIC 999 VALUE 0.
+       01  WS-GROUP-DESC                        PIC X(12).
+       01  WS-GROUP-COUNT                       PIC 9(7) VALUE 0.
+       01  WS-GROUP-MISMATCH-COUNT              PIC 9(7) VALUE 0.
+
+      **************************************************************************
+      * GRAND TOTALS ACROSS ALL GROUPS
+      **************************************************************************
+       01  WS-GRAND-COUNT                       PIC 9(7) VALUE 0.
+       01  WS-GRAND-MISMATCH-COUNT              PIC 9(7) VALUE 0.
+
+      **************************************************************************
+      * WORKING FIELDS USED TO RE-DERIVE EACH RECORD'S TOTAL
+      **************************************************************************
+       01  WS-RECALC-N1                         PIC 9(4)V9(4).
+       01  WS-RECALC-N2                         PIC 9(4)V9(4).
+       01  WS-RECALC-TOTAL                      PIC S9(8)V9(4).
+       01  WS-RECALC-TOTAL-DISP                 PIC -(7)9.9999.
+       01  WS-LOGGED-TOTAL                      PIC S9(8)V9(4).
+       01  WS-MATCH-FLAG                        PIC X(9).
+
+       LOCAL-STORAGE SECTION.
+       LINKAGE SECTION.
+       REPORT SECTION.
+       SCREEN SECTION.
+
+       PROCEDURE DIVISION.
+      **************************************************************************
+      * 1000-MAIN
+      **************************************************************************
+      * SORTS THE AUDIT LOG INTO STATUS-CODE ORDER, THEN WALKS THE
+      * SORTED OUTPUT PRODUCING ONE CONTROL-BREAK GROUP PER STATUS
+      * CODE, ENDING WITH GRAND TOTALS.
+      **************************************************************************
+       1000-MAIN.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-WORK-STATUS-CODE
+                                SORT-WORK-TIMESTAMP
+               USING AUDIT-LOG
+               GIVING SORTED-LOG.
+
+           DISPLAY "JSON-RECON RECONCILIATION REPORT" UPON STDOUT.
+
+           OPEN INPUT SORTED-LOG.
+           READ SORTED-LOG AT END SET END-OF-FILE TO TRUE END-READ.
+           PERFORM UNTIL END-OF-FILE
+               PERFORM 1500-PROCESS-RECORD
+                  THRU 1500-PROCESS-RECORD-EXIT
+               READ SORTED-LOG AT END SET END-OF-FILE TO TRUE END-READ
+           END-PERFORM.
+           CLOSE SORTED-LOG.
+
+           IF NOT FIRST-RECORD
+               PERFORM 1800-WRITE-GROUP-TOTALS
+                  THRU 1800-WRITE-GROUP-TOTALS-EXIT
+           END-IF.
+
+           PERFORM 1900-WRITE-GRAND-TOTALS
+              THRU 1900-WRITE-GRAND-TOTALS-EXIT.
+
+       1000-MAIN-END. STOP RUN.
+
+      **************************************************************************
+      * 1500-PROCESS-RECORD
+      **************************************************************************
+      * HANDLES ONE SORTED AUDIT-LOG RECORD - OPENS A NEW GROUP ON A
+      * CHANGE OF STATUS CODE, RECOMPUTES THE LOGGED TOTAL, AND PRINTS
+      * A DETAIL LINE FLAGGING ANY MISMATCH.
+      **************************************************************************
+       1500-PROCESS-RECORD.
+           IF FIRST-RECORD
+               PERFORM 1700-START-GROUP THRU 1700-START-GROUP-EXIT
+               SET NOT-FIRST-RECORD TO TRUE
+           ELSE
+               IF SORTED-STATUS-CODE NOT EQUAL WS-PREV-STATUS-CODE
+                   PERFORM 1800-WRITE-GROUP-TOTALS
+                      THRU 1800-WRITE-GROUP-TOTALS-EXIT
+                   PERFORM 1700-START-GROUP THRU 1700-START-GROUP-EXIT
+               END-IF
+           END-IF.
+
+           MOVE SORTED-N1 TO WS-RECALC-N1.
+           MOVE SORTED-N2 TO WS-RECALC-N2.
+           MOVE SORTED-TOTAL TO WS-LOGGED-TOTAL.
+
+      *    JSON-PROCESS ONLY EVER COMPUTES A REAL TOTAL WHEN THE REQUEST
+      *    CLEARED VALIDATION - A BAD-REQUEST OR SERVER-ERROR RECORD MAY
+      *    STILL HAVE LOGGED A NONZERO n1 OR n2 EVEN THOUGH NO TOTAL WAS
+      *    EVER COMPUTED, SO RECOMPUTING AND COMPARING THOSE RECORDS
+      *    WOULD FLAG SPURIOUS MISMATCHES.
+           IF SORTED-STATUS-CODE EQUAL 200
+               PERFORM 1600-RECOMPUTE-TOTAL
+                  THRU 1600-RECOMPUTE-TOTAL-EXIT
+               IF WS-RECALC-TOTAL EQUAL WS-LOGGED-TOTAL
+                   MOVE "OK"       TO WS-MATCH-FLAG
+               ELSE
+                   MOVE "MISMATCH" TO WS-MATCH-FLAG
+                   ADD 1 TO WS-GROUP-MISMATCH-COUNT
+                   ADD 1 TO WS-GRAND-MISMATCH-COUNT
+               END-IF
+           ELSE
+               MOVE 0   TO WS-RECALC-TOTAL
+               MOVE "N/A"      TO WS-MATCH-FLAG
+           END-IF.
+
+           MOVE WS-RECALC-TOTAL TO WS-RECALC-TOTAL-DISP.
+
+           DISPLAY "  " SORTED-TIMESTAMP " " SORTED-OP
+               " n1=" SORTED-N1 " n2=" SORTED-N2
+               " logged=" SORTED-TOTAL
+               " recomputed=" WS-RECALC-TOTAL-DISP
+               " " WS-MATCH-FLAG UPON STDOUT.
+
+           ADD 1 TO WS-GROUP-COUNT.
+           ADD 1 TO WS-GRAND-COUNT.
+
+       1500-PROCESS-RECORD-EXIT. EXIT.
+
+      **************************************************************************
+      * 1600-RECOMPUTE-TOTAL
+      **************************************************************************
+      * RE-DERIVES THE TOTAL FROM SORTED-N1/SORTED-N2 USING THE SAME
+      * OP DISPATCH JSON-PROCESS USES - THE WHOLE TRIMMED/UPPER-CASED
+      * OP MUST MATCH ONE OF THE FOUR RECOGNIZED VERBS EXACTLY, NOT
+      * JUST ITS FIRST LETTER. AN UNRECOGNIZED OP OR A DIVIDE BY ZERO
+      * RECOMPUTES TO ZERO, MATCHING WHAT JSON-PROCESS LOGS FOR A
+      * BAD-REQUEST OR SERVER-ERROR RECORD.
+      **************************************************************************
+       1600-RECOMPUTE-TOTAL.
+           MOVE 0 TO WS-RECALC-TOTAL.
+           EVALUATE FUNCTION TRIM(FUNCTION UPPER-CASE(SORTED-OP))
+               WHEN "ADD"
+                   ADD WS-RECALC-N1 TO WS-RECALC-N2
+                       GIVING WS-RECALC-TOTAL
+               WHEN "SUBTRACT"
+                   SUBTRACT WS-RECALC-N2 FROM WS-RECALC-N1
+                       GIVING WS-RECALC-TOTAL
+               WHEN "MULTIPLY"
+                   MULTIPLY WS-RECALC-N1 BY WS-RECALC-N2
+                       GIVING WS-RECALC-TOTAL ROUNDED
+               WHEN "DIVIDE"
+                   IF WS-RECALC-N2 NOT EQUAL ZERO
+                       DIVIDE WS-RECALC-N1 BY WS-RECALC-N2
+                           GIVING WS-RECALC-TOTAL ROUNDED
+                   END-IF
+           END-EVALUATE.
+
+       1600-RECOMPUTE-TOTAL-EXIT. EXIT.
+
+      **************************************************************************
+      * 1700-START-GROUP
+      **************************************************************************
+      * PRINTS THE BANNER FOR A NEW STATUS-CODE GROUP AND RESETS ITS
+      * RUNNING COUNTS.
+      **************************************************************************
+       1700-START-GROUP.
+           MOVE SORTED-STATUS-CODE TO WS-PREV-STATUS-CODE.
+           MOVE 0 TO WS-GROUP-COUNT.
+           MOVE 0 TO WS-GROUP-MISMATCH-COUNT.
+
+           EVALUATE WS-PREV-STATUS-CODE
+               WHEN 200 MOVE "OK"           TO WS-GROUP-DESC
+               WHEN 400 MOVE "BAD REQUEST"  TO WS-GROUP-DESC
+               WHEN 500 MOVE "SERVER ERROR" TO WS-GROUP-DESC
+               WHEN OTHER MOVE "UNKNOWN"    TO WS-GROUP-DESC
+           END-EVALUATE.
+
+           DISPLAY " " UPON STDOUT.
+           DISPLAY "STATUS " WS-PREV-STATUS-CODE " ("
+               FUNCTION TRIM(WS-GROUP-DESC) ")" UPON STDOUT.
+
+       1700-START-GROUP-EXIT. EXIT.
+
+      **************************************************************************
+      * 1800-WRITE-GROUP-TOTALS
+      **************************************************************************
+      * PRINTS THE SUBTOTAL LINE FOR THE GROUP JUST FINISHED.
+      **************************************************************************
+       1800-WRITE-GROUP-TOTALS.
+           DISPLAY "  Group records: " WS-GROUP-COUNT
+               "  Mismatches: " WS-GROUP-MISMATCH-COUNT UPON STDOUT.
+
+       1800-WRITE-GROUP-TOTALS-EXIT. EXIT.
+
+      **************************************************************************
+      * 1900-WRITE-GRAND-TOTALS
+      **************************************************************************
+      * PRINTS THE GRAND TOTALS ACROSS EVERY STATUS-CODE GROUP.
+      **************************************************************************
+       1900-WRITE-GRAND-TOTALS.
+           DISPLAY " " UPON STDOUT.
+           DISPLAY "GRAND TOTAL records: " WS-GRAND-COUNT
+               "  Mismatches: " WS-GRAND-MISMATCH-COUNT UPON STDOUT.
+
+       1900-WRITE-GRAND-TOTALS-EXIT. EXIT.
+
+       END PROGRAM JSON-RECON.
