@@ -0,0 +1,273 @@
+       >>SOURCE FORMAT IS FIXED
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JSON-BATCH.
+
+      **************************************************************************
+      * REPLAYS A FILE OF NEWLINE-DELIMITED JSON REQUEST PAYLOADS
+      * THROUGH JSON-PROCESS - THE SAME REQUEST-HANDLING LOGIC
+      * JSON-PARSE USES FOR A SINGLE LAMBDA INVOCATION - AND WRITES A
+      * SUMMARY REPORT WHEN THE FILE IS EXHAUSTED. USED TO REPLAY A
+      * DAY'S CAPTURED LAMBDA PAYLOADS FOR REGRESSION TESTING OR TO
+      * REPROCESS A BATCH THAT FAILED MIDSTREAM.
+      **************************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-INPUT ASSIGN TO "BATCH-INPUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "JSON-BATCH-CKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+       I-O-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-INPUT.
+       01  BATCH-INPUT-RECORD                   PIC X(32768).
+
+      **************************************************************************
+      * HOLDS THE LAST COMMITTED INPUT-FILE RECORD NUMBER AND RUNNING
+      * COUNTERS SO A MID-RUN ABEND CAN RESUME WITHOUT REPROCESSING THE
+      * WHOLE REPLAY FILE FROM RECORD 1.
+      **************************************************************************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-REC                   PIC 9(7).
+           05  FILLER                           PIC X VALUE ','.
+           05  CHECKPOINT-TOTAL                 PIC 9(7).
+           05  FILLER                           PIC X VALUE ','.
+           05  CHECKPOINT-SUCCESS               PIC 9(7).
+           05  FILLER                           PIC X VALUE ','.
+           05  CHECKPOINT-BAD-REQUEST           PIC 9(7).
+           05  FILLER                           PIC X VALUE ','.
+           05  CHECKPOINT-SERVER-ERROR          PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+      **************************************************************************
+      * STRUCTURES FOR WORKING WITH FILES (INPUT)
+      **************************************************************************
+       01  WS-FILE-STATUS                       PIC X VALUE SPACE.
+           88 END-OF-FILE                             VALUE HIGH-VALUE.
+           88 NOT-EOF                                 VALUE LOW-VALUE.
+       01  WS-REC                               PIC 9(7) VALUE 0.
+
+      **************************************************************************
+      * DISTINGUISHES A RECORD LINE SEQUENTIAL TRUNCATED ON READ (e.g.
+      * ONE LONGER THAN BATCH-INPUT-RECORD'S 32768 BYTES) FROM AN
+      * ORDINARY READ, SO A TRUNCATED PAYLOAD IS REJECTED INSTEAD OF
+      * BEING SILENTLY FED HALF-COMPLETE INTO JSON-PROCESS.
+      **************************************************************************
+       01  WS-BATCH-FILE-STATUS                 PIC XX VALUE SPACES.
+           88 BATCH-RECORD-TRUNCATED                  VALUE '04'.
+           88 BATCH-FILE-NOT-FOUND                     VALUE '35'.
+
+      **************************************************************************
+      * CHECKPOINT/RESTART - A CHECKPOINT RECORD IS WRITTEN EVERY
+      * WS-CHECKPOINT-INTERVAL RECORDS SO A RERUN CAN SKIP PAST WORK
+      * ALREADY COMMITTED INSTEAD OF STARTING OVER AT RECORD 1.
+      **************************************************************************
+       01  WS-CKPT-FILE-STATUS                  PIC XX VALUE SPACES.
+           88 CKPT-FILE-OK                            VALUE '00'.
+           88 CKPT-FILE-NOT-FOUND                     VALUE '35'.
+       01  WS-CHECKPOINT-INTERVAL               PIC 9(4) VALUE 100.
+       01  WS-RESUME-REC                        PIC 9(7) VALUE 0.
+
+      **************************************************************************
+      * THE RAW JSON REQUEST BLOB HANDED TO JSON-PROCESS
+      **************************************************************************
+       01  WS-JSON-BLOB.
+           05  WS-JSON-BLOB-DATA                PIC X(32768).
+
+      **************************************************************************
+      * THE REQUEST FIELDS HANDED BACK FROM JSON-PROCESS, PASSED ON TO
+      * JSON-AUDIT-LOG ALONGSIDE THE RESPONSE.
+      **************************************************************************
+       COPY "jsonreq.cpy".
+
+      **************************************************************************
+      * THE RESPONSE HANDED BACK FROM JSON-PROCESS
+      **************************************************************************
+       COPY "jsonrsp.cpy".
+
+      **************************************************************************
+      * RUNNING COUNTS FOR THE SUMMARY REPORT
+      **************************************************************************
+       01  WS-BATCH-COUNTERS.
+           05  WS-BATCH-TOTAL                   PIC 9(7) VALUE 0.
+           05  WS-BATCH-SUCCESS                 PIC 9(7) VALUE 0.
+           05  WS-BATCH-BAD-REQUEST             PIC 9(7) VALUE 0.
+           05  WS-BATCH-SERVER-ERROR            PIC 9(7) VALUE 0.
+
+       LOCAL-STORAGE SECTION.
+       LINKAGE SECTION.
+       REPORT SECTION.
+       SCREEN SECTION.
+
+       PROCEDURE DIVISION.
+      **************************************************************************
+      * 1000-MAIN
+      **************************************************************************
+      * READS EACH JSON PAYLOAD OFF BATCH-INPUT AND REPLAYS IT THROUGH
+      * JSON-PROCESS, RESUMING PAST ANY RECORDS A PRIOR CHECKPOINT SAYS
+      * ARE ALREADY COMMITTED.
+      **************************************************************************
+       1000-MAIN.
+
+           PERFORM 0500-LOAD-CHECKPOINT
+              THRU 0500-LOAD-CHECKPOINT-EXIT.
+
+           OPEN INPUT BATCH-INPUT.
+           IF BATCH-FILE-NOT-FOUND
+               DISPLAY "BATCH-INPUT file not found - nothing to replay!"
+                   UPON STDERR
+           ELSE
+               READ BATCH-INPUT AT END SET END-OF-FILE TO TRUE END-READ
+               PERFORM VARYING WS-REC FROM 1 BY 1 UNTIL END-OF-FILE
+                   IF WS-REC > WS-RESUME-REC
+                       PERFORM 1500-PROCESS-RECORD
+                          THRU 1500-PROCESS-RECORD-EXIT
+                       IF FUNCTION MOD(WS-REC, WS-CHECKPOINT-INTERVAL)
+                               = 0
+                           PERFORM 1800-WRITE-CHECKPOINT
+                              THRU 1800-WRITE-CHECKPOINT-EXIT
+                       END-IF
+                   END-IF
+                   READ BATCH-INPUT AT END SET END-OF-FILE
+                       TO TRUE END-READ
+               END-PERFORM
+               CLOSE BATCH-INPUT
+           END-IF.
+
+           PERFORM 1900-CLEAR-CHECKPOINT
+              THRU 1900-CLEAR-CHECKPOINT-EXIT.
+
+           PERFORM 2000-WRITE-SUMMARY
+              THRU 2000-WRITE-SUMMARY-EXIT.
+
+       1000-MAIN-END. STOP RUN.
+
+      **************************************************************************
+      * 0500-LOAD-CHECKPOINT
+      **************************************************************************
+      * RESTORES THE LAST COMMITTED RECORD NUMBER AND COUNTERS FROM A
+      * PRIOR RUN'S CHECKPOINT FILE, IF ONE EXISTS. A MISSING FILE
+      * MEANS THIS IS A FRESH RUN STARTING AT RECORD 1.
+      **************************************************************************
+       0500-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET CKPT-FILE-NOT-FOUND TO TRUE
+               END-READ
+           END-IF.
+
+           IF CKPT-FILE-OK
+               MOVE CHECKPOINT-REC          TO WS-RESUME-REC
+               MOVE CHECKPOINT-TOTAL        TO WS-BATCH-TOTAL
+               MOVE CHECKPOINT-SUCCESS      TO WS-BATCH-SUCCESS
+               MOVE CHECKPOINT-BAD-REQUEST  TO WS-BATCH-BAD-REQUEST
+               MOVE CHECKPOINT-SERVER-ERROR TO WS-BATCH-SERVER-ERROR
+               DISPLAY "Resuming JSON-BATCH after record " WS-RESUME-REC
+                   UPON STDOUT
+           END-IF.
+
+           CLOSE CHECKPOINT-FILE.
+
+       0500-LOAD-CHECKPOINT-EXIT. EXIT.
+
+      **************************************************************************
+      * 1500-PROCESS-RECORD
+      **************************************************************************
+      * RUNS ONE BATCH-INPUT RECORD THROUGH JSON-PROCESS, UNLESS THE
+      * LINE ITSELF WAS TRUNCATED ON READ, LOGS THE OUTCOME VIA
+      * JSON-AUDIT-LOG, AND TALLIES THE RESULT.
+      **************************************************************************
+       1500-PROCESS-RECORD.
+           MOVE 200 TO WS-STATUS-CODE.
+           MOVE 0 TO WS-RESULT.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+           MOVE 0 TO WS-N1.
+           MOVE 0 TO WS-N2.
+           MOVE SPACES TO WS-OP.
+
+           IF BATCH-RECORD-TRUNCATED
+               SET STATUS-BAD-REQUEST TO TRUE
+               MOVE "Request line exceeds the maximum size!"
+                   TO WS-ERROR-MESSAGE
+               DISPLAY "Request line exceeds the maximum size!"
+                   UPON STDERR
+           ELSE
+               MOVE SPACES TO WS-JSON-BLOB-DATA
+               MOVE BATCH-INPUT-RECORD TO WS-JSON-BLOB-DATA
+               CALL "JSON-PROCESS" USING WS-JSON-BLOB WS-REQUEST
+                   WS-RESPONSE
+           END-IF.
+
+           CALL "JSON-AUDIT-LOG" USING WS-REQUEST WS-RESPONSE.
+
+           ADD 1 TO WS-BATCH-TOTAL.
+           EVALUATE TRUE
+               WHEN STATUS-OK
+                   ADD 1 TO WS-BATCH-SUCCESS
+               WHEN STATUS-BAD-REQUEST
+                   ADD 1 TO WS-BATCH-BAD-REQUEST
+               WHEN STATUS-SERVER-ERROR
+                   ADD 1 TO WS-BATCH-SERVER-ERROR
+           END-EVALUATE.
+
+       1500-PROCESS-RECORD-EXIT. EXIT.
+
+      **************************************************************************
+      * 1800-WRITE-CHECKPOINT
+      **************************************************************************
+      * PERSISTS THE CURRENT INPUT-FILE RECORD NUMBER AND RUNNING
+      * COUNTERS SO A RESTART CAN PICK UP FROM HERE.
+      **************************************************************************
+       1800-WRITE-CHECKPOINT.
+           MOVE WS-REC                  TO CHECKPOINT-REC.
+           MOVE WS-BATCH-TOTAL          TO CHECKPOINT-TOTAL.
+           MOVE WS-BATCH-SUCCESS        TO CHECKPOINT-SUCCESS.
+           MOVE WS-BATCH-BAD-REQUEST    TO CHECKPOINT-BAD-REQUEST.
+           MOVE WS-BATCH-SERVER-ERROR   TO CHECKPOINT-SERVER-ERROR.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       1800-WRITE-CHECKPOINT-EXIT. EXIT.
+
+      **************************************************************************
+      * 1900-CLEAR-CHECKPOINT
+      **************************************************************************
+      * A CLEAN END-OF-FILE MEANS THE WHOLE INPUT WAS PROCESSED, SO THE
+      * CHECKPOINT IS EMPTIED OUT - THE NEXT RUN IS A FRESH REPLAY, NOT
+      * A RESTART.
+      **************************************************************************
+       1900-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       1900-CLEAR-CHECKPOINT-EXIT. EXIT.
+
+      **************************************************************************
+      * 2000-WRITE-SUMMARY
+      **************************************************************************
+      * DISPLAYS THE REPLAY SUMMARY ONCE BATCH-INPUT IS EXHAUSTED.
+      **************************************************************************
+       2000-WRITE-SUMMARY.
+           DISPLAY "JSON-BATCH SUMMARY" UPON STDOUT.
+           DISPLAY "Total requests:      " WS-BATCH-TOTAL UPON STDOUT.
+           DISPLAY "Successes:           " WS-BATCH-SUCCESS UPON STDOUT.
+           DISPLAY "Bad requests:        " WS-BATCH-BAD-REQUEST
+               UPON STDOUT.
+           DISPLAY "Server errors:       " WS-BATCH-SERVER-ERROR
+               UPON STDOUT.
+
+       2000-WRITE-SUMMARY-EXIT. EXIT.
+
+       END PROGRAM JSON-BATCH.
