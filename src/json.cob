@@ -23,47 +23,32 @@
            88 END-OF-FILE                             VALUE HIGH-VALUE.
            88 NOT-EOF                                 VALUE LOW-VALUE.
        01  WS-REC                               PIC 9(4) VALUE 0.
-       01  WS-LINE                              PIC X(2048).
+       01  WS-LINE                              PIC X(32768).
+       01  WS-LINE-LEN                          PIC 9(5) USAGE COMP.
 
       **************************************************************************
-      * STRUCTURES FOR WORKING WITH THE JSON PARSER
+      * THE RAW JSON REQUEST BLOB, ACCUMULATED FROM STDIN AND HANDED TO
+      * JSON-PROCESS FOR PARSING
       **************************************************************************
        01  WS-JSON-BLOB.
-           05  WS-JSON-BLOB-DATA                PIC X(2048).
-       01  WS-JSON-ROOT                         USAGE POINTER.
-       01  WS-JSON-OBJECT                       USAGE POINTER.
-       01  WS-JSON-FIELD                        USAGE POINTER.
-
-       01  WS-JSON                              BASED.
-           05  WS-JSON-NEXT                     USAGE POINTER.
-           05  WS-JSON-PREV                     USAGE POINTER.
-           05  WS-JSON-CHILD                    USAGE POINTER.
-           05  WS-JSON-TYPE                     USAGE BINARY-LONG SYNC.
-           05  WS-VALUESTRING                   USAGE POINTER SYNC.
-           05  WS-VALUEINT                      USAGE BINARY-LONG SYNC.
-           05  WS-VALUEDOUBLE                   USAGE FLOAT-LONG SYNC.
-           05  WS-JSON-NAME                     USAGE POINTER SYNC.
+           05  WS-JSON-BLOB-DATA                PIC X(32768).
+       01  WS-JSON-BLOB-LEN                     PIC 9(5) USAGE COMP
+                                                 VALUE 0.
 
        01  WS-INPUT-LEN                         PIC 9(4).
        01  WS-RESPONSE-BODY                     PIC X(2048).
+
       **************************************************************************
-      * THE STRUCTURE FOR THE REQUEST THAT'S SENT TO THE LAMBDA
+      * THE REQUEST FIELDS JSON-PROCESS EXTRACTS FROM THE BLOB, HANDED
+      * BACK HERE SO THEY CAN BE PASSED TO JSON-AUDIT-LOG ALONGSIDE THE
+      * FINAL RESPONSE.
       **************************************************************************
-       01  WS-REQUEST.
-           05  WS-N1                            PIC 9(4).
-           05  WS-N2                            PIC 9(4).
+       COPY "jsonreq.cpy".
 
       **************************************************************************
       * THE STRUCTURE FOR THE RESPONSE THAT'S RETURNED FROM THE LAMBDA
       **************************************************************************
-       01  WS-RESPONSE.
-           05  WS-STATUS-CODE                   PIC 9(3) VALUE 200.
-               88 STATUS-OK                     VALUE 200.
-               88 STATUS-BAD-REQUEST            VALUE 400.
-               88 STATUS-SERVER-ERROR           VALUE 500.
-           05  WS-RESULT                        PIC 9(4).
-
-       01  WS-TOTAL                             PIC Z(5) USAGE DISPLAY.
+       COPY "jsonrsp.cpy".
 
        LOCAL-STORAGE SECTION.
        LINKAGE SECTION.
@@ -75,21 +60,41 @@
       **************************************************************************
       * 1000-MAIN
       **************************************************************************
-      * THE MAIN PARAGRAPH
+      * THE MAIN PARAGRAPH. READS THE REQUEST BLOB OFF STDIN, HANDS IT
+      * TO JSON-PROCESS FOR PARSING/VALIDATION/COMPUTATION, AND WRITES
+      * THE RESPONSE BODY TO STDOUT.
       **************************************************************************
        1000-MAIN.
 
+           MOVE 200 TO WS-STATUS-CODE.
+           MOVE 0 TO WS-RESULT.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+           MOVE 0 TO WS-N1.
+           MOVE 0 TO WS-N2.
+           MOVE SPACES TO WS-OP.
+
            OPEN INPUT STANDARD-INPUT.
            READ STANDARD-INPUT AT END SET END-OF-FILE TO TRUE END-READ.
            PERFORM VARYING WS-REC FROM 1 BY 1 UNTIL END-OF-FILE
                MOVE STDIN-RECORD TO WS-LINE
-      *         DISPLAY "DATA: " FUNCTION TRIM(WS-LINE)
-               MOVE FUNCTION CONCATENATE(
-                   FUNCTION TRIM(WS-JSON-BLOB-DATA)
-                   FUNCTION TRIM(WS-LINE)) TO WS-JSON-BLOB-DATA
-      *         DISPLAY "BLOB DATA: " FUNCTION TRIM(WS-JSON-BLOB-DATA)
-               READ STANDARD-INPUT AT END SET END-OF-FILE
-                   TO TRUE END-READ
+               COMPUTE WS-LINE-LEN = FUNCTION LENGTH(
+                   FUNCTION TRIM(WS-LINE))
+               IF WS-JSON-BLOB-LEN + WS-LINE-LEN >
+                       LENGTH OF WS-JSON-BLOB-DATA
+                   SET STATUS-BAD-REQUEST TO TRUE
+                   MOVE "Request body exceeds the maximum size!"
+                       TO WS-ERROR-MESSAGE
+                   DISPLAY "Request body exceeds the maximum size!"
+                       UPON STDERR
+                   SET END-OF-FILE TO TRUE
+               ELSE
+                   MOVE FUNCTION CONCATENATE(
+                       FUNCTION TRIM(WS-JSON-BLOB-DATA)
+                       FUNCTION TRIM(WS-LINE)) TO WS-JSON-BLOB-DATA
+                   ADD WS-LINE-LEN TO WS-JSON-BLOB-LEN
+                   READ STANDARD-INPUT AT END SET END-OF-FILE
+                       TO TRUE END-READ
+               END-IF
            END-PERFORM.
            CLOSE STANDARD-INPUT.
 
@@ -101,64 +106,16 @@
            DISPLAY "DATA: " FUNCTION TRIM(WS-JSON-BLOB-DATA)
                UPON STDERR.
 
-      *    *********************************************************************
-      *    WANTED TO USE JSON PARSE, BUT IT'S NOT IMPLEMENTED YET
-      *    *********************************************************************
-      *    JSON PARSE WS-JSON-BLOB-DATA INTO WS-REQUEST
-      *        NAME WS-N1 'n1'
-      *             WS-N2 'n2'
-      *        ON EXCEPTION SET STATUS-BAD-REQUEST TO TRUE.
-           CALL STATIC "cJSON_Parse" USING WS-JSON-BLOB
-               RETURNING WS-JSON-ROOT.
-
-      *    THERE WAS AN ERROR PARSING THE JSON PROVIDED, SO RETURN A
-      *    HTTP 400 TO THE REQUESTOR.
-           IF WS-JSON-ROOT EQUAL NULL THEN
-               SET STATUS-BAD-REQUEST TO TRUE
-           ELSE
-
-      * TODO: THE PROBLEM HERE IS THAT WE ARE
-
-      *        Parse the first numeric value out of the request
-               CALL STATIC "cJSON_GetObjectItem" USING
-                   BY VALUE WS-JSON-ROOT
-                   BY REFERENCE "n1"
-                   RETURNING WS-JSON-FIELD
-               END-CALL
-               IF WS-JSON-FIELD NOT EQUAL NULL THEN
-                   SET ADDRESS OF WS-JSON TO WS-JSON-FIELD
-                   DISPLAY "n1: " WS-VALUEINT UPON STDERR
-                   MOVE WS-VALUEINT TO WS-N1
-               ELSE
-                   SET STATUS-BAD-REQUEST TO TRUE
-                   DISPLAY "Could not locate field [n1] on request!"
-                       UPON STDERR
-               END-IF
-
-               CALL STATIC "cJSON_GetObjectItem" USING
-                   BY VALUE WS-JSON-ROOT
-                   BY REFERENCE "n2"
-                   RETURNING WS-JSON-FIELD
-               END-CALL
-               IF WS-JSON-FIELD NOT EQUAL NULL THEN
-                   SET ADDRESS OF WS-JSON TO WS-JSON-FIELD
-                   DISPLAY "n2: " WS-VALUEINT UPON STDERR
-                   MOVE WS-VALUEINT TO WS-N2
-               ELSE
-                   SET STATUS-BAD-REQUEST TO TRUE
-                   DISPLAY "Could not locate field [n2] on request!"
-                       UPON STDERR
-               END-IF
+           IF NOT STATUS-BAD-REQUEST
+               CALL "JSON-PROCESS" USING WS-JSON-BLOB WS-REQUEST
+                   WS-RESPONSE
            END-IF.
 
-      *     DISPLAY "ROOT: " WS-JSON-ROOT UPON STDERR.
-      *     DISPLAY "VALUE AT ROOT: " FUNCTION TRIM(WS-JSON-BLOB)
-      *         UPON STDERR.
-           ADD WS-N1 TO WS-N2 GIVING WS-TOTAL.
-
            PERFORM 2000-PREPARE-RESPONSE
               THRU 2000-PREPARE-RESPONSE-EXIT.
 
+           CALL "JSON-AUDIT-LOG" USING WS-REQUEST WS-RESPONSE.
+
            DISPLAY "Writing out: " FUNCTION TRIM(WS-RESPONSE-BODY)
                UPON STDERR
            DISPLAY FUNCTION TRIM(WS-RESPONSE-BODY) UPON STDOUT.
@@ -172,11 +129,21 @@
       * TO FORMAT THE RESPONSE PROPERLY FOR THE WEB.
       **************************************************************************
        2000-PREPARE-RESPONSE.
-           MOVE WS-TOTAL TO WS-RESULT.
            JSON GENERATE WS-RESPONSE-BODY FROM WS-RESPONSE
-               NAME WS-STATUS-CODE 'statusCode'
+               NAME WS-STATUS-CODE   'statusCode'
                     WS-RESULT        'result'
-               ON EXCEPTION SET STATUS-SERVER-ERROR TO TRUE.
+                    WS-ERROR-MESSAGE 'errorMessage'
+               ON EXCEPTION
+                   SET STATUS-SERVER-ERROR TO TRUE
+                   MOVE "Unable to generate response body!"
+                       TO WS-ERROR-MESSAGE
+                   DISPLAY "Unable to generate response body!"
+                       UPON STDERR
+                   JSON GENERATE WS-RESPONSE-BODY FROM WS-RESPONSE
+                       NAME WS-STATUS-CODE   'statusCode'
+                            WS-RESULT        'result'
+                            WS-ERROR-MESSAGE 'errorMessage'
+           END-JSON.
 
            MOVE WS-RESPONSE-BODY(16:) TO WS-RESPONSE-BODY.
            MOVE FUNCTION REVERSE(WS-RESPONSE-BODY) TO WS-RESPONSE-BODY.
