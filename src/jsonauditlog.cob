@@ -0,0 +1,78 @@
+       >>SOURCE FORMAT IS FIXED
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JSON-AUDIT-LOG.
+
+      **************************************************************************
+      * APPENDS ONE AUDIT-LOG RECORD FOR A COMPLETED REQUEST. SPLIT OUT
+      * OF JSON-PROCESS SO THE RECORD IS WRITTEN ONLY AFTER THE CALLER
+      * HAS SETTLED ON WS-RESPONSE'S FINAL STATUS - INCLUDING A SERVER
+      * ERROR RAISED WHILE PREPARING THE RESPONSE BODY, WHICH
+      * JSON-PROCESS ITSELF NEVER SEES. CALLED BY JSON-PARSE AFTER IT
+      * GENERATES THE RESPONSE BODY AND BY JSON-BATCH AFTER EACH CALL
+      * TO JSON-PROCESS.
+      **************************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG"
+               ORGANIZATION LINE SEQUENTIAL.
+       I-O-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+      **************************************************************************
+      * ONE RECORD IS APPENDED HERE FOR EVERY REQUEST THIS SYSTEM
+      * PROCESSES, SO INVOCATIONS CAN BE RECONCILED AGAINST USAGE AND
+      * BILLING REPORTS WITHOUT DIGGING THROUGH CLOUDWATCH LOGS.
+      **************************************************************************
+       FD  AUDIT-LOG.
+       COPY "auditrec.cpy"
+           REPLACING PREFIX-RECORD      BY AUDIT-LOG-RECORD
+                     PREFIX-TIMESTAMP   BY AUDIT-LOG-TIMESTAMP
+                     PREFIX-OP          BY AUDIT-LOG-OP
+                     PREFIX-N1          BY AUDIT-LOG-N1
+                     PREFIX-N2          BY AUDIT-LOG-N2
+                     PREFIX-TOTAL       BY AUDIT-LOG-TOTAL
+                     PREFIX-STATUS-CODE BY AUDIT-LOG-STATUS-CODE.
+
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+       LINKAGE SECTION.
+      **************************************************************************
+      * THE REQUEST FIELDS BEING LOGGED.
+      **************************************************************************
+       COPY "jsonreq.cpy".
+
+      **************************************************************************
+      * THE CALLER'S FINAL RESPONSE, INCLUDING ANY STATUS SET AFTER
+      * JSON-PROCESS RETURNED.
+      **************************************************************************
+       COPY "jsonrsp.cpy".
+
+       REPORT SECTION.
+       SCREEN SECTION.
+
+       PROCEDURE DIVISION USING WS-REQUEST WS-RESPONSE.
+      **************************************************************************
+      * 1000-MAIN
+      **************************************************************************
+      * APPENDS ONE RECORD TO THE AUDIT LOG FOR THIS INVOCATION.
+      **************************************************************************
+       1000-MAIN.
+           OPEN EXTEND AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-LOG-TIMESTAMP.
+           MOVE WS-OP                 TO AUDIT-LOG-OP.
+           MOVE WS-N1                 TO AUDIT-LOG-N1.
+           MOVE WS-N2                 TO AUDIT-LOG-N2.
+           MOVE WS-RESULT             TO AUDIT-LOG-TOTAL.
+           MOVE WS-STATUS-CODE        TO AUDIT-LOG-STATUS-CODE.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG.
+
+       1000-MAIN-EXIT. GOBACK.
+
+       END PROGRAM JSON-AUDIT-LOG.
